@@ -8,15 +8,76 @@
            SELECT TIMECARDS
                ASSIGN TO "TIMECARDS.DAT"
                    ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EMPLOYEE-MASTER
+               ASSIGN TO "EMPMAST.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS RANDOM
+                   RECORD KEY IS EM-EMPLOYEE-ID
+                   FILE STATUS IS EM-FILE-STATUS.
+           SELECT DEDUCTIONS
+               ASSIGN TO "DEDUCT.DAT"
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS DED-EMPLOYEE-ID WITH DUPLICATES
+                   FILE STATUS IS DED-FILE-STATUS.
+           SELECT ACH-FILE
+               ASSIGN TO "ACH.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-REPORT
+               ASSIGN TO "EXCEPRPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "CHECKPT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL
+                   FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT PAYROLL-REGISTER
+               ASSIGN TO "PAYREG.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GL-EXTRACT
+               ASSIGN TO "GLEXTRCT.DAT"
+                   ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
            FD TIMECARDS.
            01 TIMECARD.
+               02 EMP-ID       PIC X(05).
                02 EMPLOYEE-NAME.
                    03 EMP-FIRSTNAME PIC X(10).
                    03 EMP-SURNAME   PIC X(15).
-               02 HOURS-WORKED PIC 99V9.
+               02 HOURS-WORKED PIC S999V9.
                02 PAY-RATE     PIC 99.
+           FD EMPLOYEE-MASTER.
+               COPY EMPMAST.
+           FD DEDUCTIONS.
+               COPY DEDCTFIL.
+      * direct-deposit ACH batch -- one 94-character NACHA record per
+      * line, built in working storage and moved here to write.
+           FD ACH-FILE.
+           01 ACH-OUTPUT-RECORD        PIC X(94).
+      * timecards that fail validation or the master pay-rate check
+      * land here instead of going through payroll.
+           FD EXCEPTION-REPORT.
+           01 EXCEPTION-REPORT-LINE.
+               02 EXL-EMP-ID            PIC X(05).
+               02 FILLER                PIC X(01).
+               02 EXL-EMP-NAME          PIC X(25).
+               02 FILLER                PIC X(01).
+               02 EXL-REASON            PIC X(40).
+      * checkpoint/restart record for the TIMECARDS read loop.
+           FD CHECKPOINT-FILE.
+               COPY CHKPTREC.
+      * payroll register -- one detail line per paycheck plus a
+      * control-totals line at the end; built in working storage the
+      * same way the ACH batch records are, since the detail and
+      * totals lines don't share one layout.
+           FD PAYROLL-REGISTER.
+           01 REGISTER-REPORT-LINE     PIC X(99).
+      * general ledger extract -- wage expense debited by department,
+      * taxes and deductions withheld credited to their liability
+      * accounts, net pay credited to cash.  Picked up by the
+      * accounting system's journal entry upload.
+           FD GL-EXTRACT.
+           01 GL-EXTRACT-LINE          PIC X(60).
        WORKING-STORAGE SECTION.
       * temporary variables in computational usage.
       *    intermediate values for computing paycheck with overtime
@@ -31,11 +92,25 @@
            01 STATE-TAX        PIC 9(4)V99 USAGE COMP.
            01 FICA-TAX         PIC 9(4)V99 USAGE COMP.
            01 NET-PAY          PIC 9(4)V99 USAGE COMP.
+      *    pre-tax deductions (401k, health insurance) reduce the
+      *    wages that FED-TAX/STATE-TAX/FICA-TAX are computed on;
+      *    post-tax deductions (garnishments) come out after taxes.
+           01 TAXABLE-GROSS-PAY        PIC 9(4)V99 USAGE COMP.
+           01 PRE-TAX-DEDUCTION-TOTAL  PIC 9(4)V99 USAGE COMP.
+           01 POST-TAX-DEDUCTION-TOTAL PIC 9(4)V99 USAGE COMP.
+           01 DED-THIS-AMOUNT          PIC 9(4)V99 USAGE COMP.
+      *    signed working copies TAXABLE-GROSS-PAY and NET-PAY are
+      *    first computed into, so deductions or garnishments that
+      *    exceed what's left of the pay can be detected and floored
+      *    at zero instead of silently wrapping into the magnitude of
+      *    the shortfall the way an unsigned PIC 9 field would.
+           01 TAXABLE-GROSS-PAY-SIGNED PIC S9(4)V99 USAGE COMP.
+           01 NET-PAY-SIGNED           PIC S9(4)V99 USAGE COMP.
       * print format of the check
            01 PAYCHECK.
                02 PRT-EMPLOYEE-NAME    PIC X(25).
                02 FILLER               PIC X.
-               02 PRT-HOURS-WORKED     PIC 99.9.
+               02 PRT-HOURS-WORKED     PIC 999.9.
                02 FILLER               PIC X.
                02 PRT-PAY-RATE         PIC 99.9.
                02 PRT-GROSS-PAY        PIC $,$$9.99.
@@ -44,13 +119,151 @@
                02 PRT-FICA-TAX         PIC $,$$9.99.
                02 FILLER               PIC X(5).
                02 PRT-NET-PAY          PIC $*,**9.99.
-      * Tax rates -- 77 level ahaï¼
-           77 Fed-tax-rate     Pic V999 Value Is .164 .
-           77 State-tax-rate   Pic V999 Value Is .070 .
+      * itemized deduction line printed under the paycheck detail.
+           01 PAYCHECK-DEDUCTION-LINE.
+               02 PRT-DED-LABEL        PIC X(13) VALUE "  DEDUCTION: ".
+               02 PRT-DED-CODE         PIC X(04).
+               02 FILLER               PIC X.
+               02 PRT-DED-DESCRIPTION  PIC X(15).
+               02 FILLER               PIC X.
+               02 PRT-DED-TYPE         PIC X(08).
+               02 PRT-DED-AMOUNT       PIC $,$$9.99.
+      * deductions accumulated for the employee currently being paid.
+           01 DEDUCTION-LINE-TABLE.
+               02 DED-LINE OCCURS 5 TIMES.
+                   03 DED-LN-CODE      PIC X(04).
+                   03 DED-LN-DESC      PIC X(15).
+                   03 DED-LN-FLAG      PIC X(01).
+                   03 DED-LN-AMOUNT    PIC 9(4)V99.
+           01 DED-LINE-COUNT           PIC 9(02) USAGE COMP.
+           01 DED-PRINT-IDX            PIC 9(02) USAGE COMP.
+           01 DED-FILE-STATUS          PIC X(02).
+           01 DED-MORE-SW              PIC X(01).
+               88  DED-MORE-FOR-EMPLOYEE     VALUE "Y".
+               88  DED-NO-MORE-FOR-EMPLOYEE  VALUE "N".
+      * Tax rates -- 77 level.  Fed-tax-rate retired in favor of the
+      * graduated WITHHOLDING-TABLE below; State-tax-rate retired in
+      * favor of the per-state STATE-TAX-TABLE below.
            77 Fica-tax-rate    Pic V999 Value Is .062 .
       * 88 Level is for conditions.
            01 END-FILE             PIC X.
                88  EOF VALUE "T".
+      * employee master lookup working storage -- EMPLOYEE-MASTER is
+      * keyed by EMP-ID so PROCESS-LINE can cross-check the pay rate
+      * keyed onto the timecard against what the employee is actually
+      * authorized to be paid before any money gets computed.
+           01 EM-FILE-STATUS       PIC X(02).
+           01 EMPLOYEE-FOUND-SW    PIC X(01).
+               88  EMPLOYEE-FOUND      VALUE "Y".
+               88  EMPLOYEE-NOT-FOUND  VALUE "N".
+           01 PAY-RATE-SW          PIC X(01).
+               88  PAY-RATE-OK         VALUE "Y".
+               88  PAY-RATE-MISMATCH   VALUE "N".
+      * graduated federal withholding -- WITHHOLDING-TABLE is loaded
+      * once at start-up and walked per employee by COMPUTE-FED-TAX.
+           COPY WHTABLE.
+           01 WH-TAXABLE-WAGES     PIC S9(6)V99 USAGE COMP.
+           01 WH-BRACKET-FOUND-SW  PIC X(01).
+               88  WH-BRACKET-FOUND    VALUE "Y".
+               88  WH-BRACKET-NOT-FOUND VALUE "N".
+      * multi-state withholding -- STATE-TAX-TABLE is loaded once at
+      * start-up and searched per employee by COMPUTE-STATE-TAX.
+           COPY STTABLE.
+           01 ST-RATE-FOUND-SW     PIC X(01).
+               88  ST-RATE-FOUND       VALUE "Y".
+               88  ST-RATE-NOT-FOUND   VALUE "N".
+      * direct-deposit ACH batch working storage.
+           COPY NACHAREC.
+           01 ACH-ORIGIN-DFI-ID    PIC X(08) VALUE "12345678".
+           01 ACH-ENTRY-COUNT      PIC 9(06) USAGE COMP VALUE 0.
+           01 ACH-ENTRY-HASH       PIC 9(10) USAGE COMP VALUE 0.
+           01 ACH-TOTAL-CREDIT     PIC 9(12)V99 USAGE COMP VALUE 0.
+           01 ACH-ENTRY-DFI-NUM    PIC 9(08) USAGE COMP VALUE 0.
+           01 ACH-TRACE-SEQUENCE   PIC 9(07) USAGE COMP VALUE 0.
+           01 ACH-PAD-COUNT        PIC 9(04) USAGE COMP VALUE 0.
+           01 ACH-PAD-IDX          PIC 9(04) USAGE COMP VALUE 0.
+      * timecard validation -- checked before any pay is computed.
+           01 TIMECARD-VALID-SW    PIC X(01).
+               88  TIMECARD-IS-VALID    VALUE "Y".
+               88  TIMECARD-IS-INVALID  VALUE "N".
+           01 EXCEPTION-REASON     PIC X(40).
+           01 EXCEPTION-COUNT      PIC 9(06) USAGE COMP VALUE 0.
+      * checkpoint/restart -- a checkpoint is written every
+      * CHECKPOINT-INTERVAL timecards so a killed job can pick back
+      * up after the last one written instead of from record one.
+           01 CKPT-FILE-STATUS     PIC X(02).
+           01 CHECKPOINT-INTERVAL  PIC 9(04) USAGE COMP VALUE 50.
+           01 LINE-NUMBER          PIC 9(08) USAGE COMP VALUE 0.
+           01 RESTART-POINT        PIC 9(08) USAGE COMP VALUE 0.
+           01 CKPT-QUOTIENT        PIC 9(08) USAGE COMP.
+           01 CKPT-REMAINDER       PIC 9(04) USAGE COMP.
+           01 RESTART-MODE-SW      PIC X(01).
+               88  RESTART-MODE        VALUE "Y".
+               88  NORMAL-MODE         VALUE "N".
+      * payroll register -- one line per paycheck, plus a
+      * control-totals line CLEAN-UP writes after the last paycheck so
+      * the totals can be tied back to the general ledger.
+           01 REGISTER-DETAIL-LINE.
+               02 RD-EMP-ID            PIC X(05).
+               02 FILLER               PIC X(01).
+               02 RD-EMP-NAME          PIC X(25).
+               02 FILLER               PIC X(01).
+               02 RD-GROSS-PAY         PIC $,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RD-FED-TAX           PIC $,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RD-STATE-TAX         PIC $,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RD-FICA-TAX          PIC $,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RD-NET-PAY           PIC $*,**9.99.
+           01 REGISTER-TOTALS-LINE.
+               02 RT-LABEL             PIC X(20)
+                   VALUE "CONTROL TOTALS --   ".
+               02 RT-EMPLOYEE-COUNT    PIC ZZZ,ZZ9.
+               02 FILLER               PIC X(02).
+               02 RT-GROSS-TOTAL       PIC $$,$$$,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RT-FED-TAX-TOTAL     PIC $$,$$$,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RT-STATE-TAX-TOTAL   PIC $$,$$$,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RT-FICA-TAX-TOTAL    PIC $$,$$$,$$9.99.
+               02 FILLER               PIC X(01).
+               02 RT-NET-PAY-TOTAL     PIC $$$,$$$,$$9.99.
+           01 REG-EMPLOYEE-COUNT       PIC 9(06) USAGE COMP VALUE 0.
+           01 REG-GROSS-TOTAL          PIC 9(08)V99 USAGE COMP VALUE 0.
+           01 REG-FED-TAX-TOTAL        PIC 9(08)V99 USAGE COMP VALUE 0.
+           01 REG-STATE-TAX-TOTAL      PIC 9(08)V99 USAGE COMP VALUE 0.
+           01 REG-FICA-TAX-TOTAL       PIC 9(08)V99 USAGE COMP VALUE 0.
+           01 REG-NET-PAY-TOTAL        PIC 9(09)V99 USAGE COMP VALUE 0.
+      * general ledger extract -- one journal entry line layout for
+      * both the per-department wage-expense debits and the tax/
+      * deduction/cash credits; moved through GL-EXTRACT-LINE the same
+      * way the register and ACH records are built in working storage.
+           01 GL-JOURNAL-LINE.
+               02 GL-ACCOUNT-CODE      PIC X(04).
+               02 FILLER               PIC X(01).
+               02 GL-ACCOUNT-NAME      PIC X(20).
+               02 FILLER               PIC X(01).
+               02 GL-DEPARTMENT        PIC X(04).
+               02 FILLER               PIC X(01).
+               02 GL-DEBIT-AMOUNT      PIC $$,$$$,$$9.99.
+               02 FILLER               PIC X(01).
+               02 GL-CREDIT-AMOUNT     PIC $$,$$$,$$9.99.
+      * wage expense accumulates by department as paychecks are cut,
+      * then is written to the extract as one debit line per
+      * department once the run is complete.
+           01 GL-DEPT-TOTALS.
+               02 GL-DEPT-ENTRY OCCURS 20 TIMES
+                       INDEXED BY GL-DEPT-IDX.
+                   03 GL-DEPT-CODE          PIC X(04).
+                   03 GL-DEPT-GROSS-TOTAL   PIC 9(08)V99 USAGE COMP.
+           01 GL-DEPT-COUNT            PIC 9(02) USAGE COMP VALUE 0.
+           01 GL-DEPT-FOUND-SW         PIC X(01).
+               88  GL-DEPT-FOUND           VALUE "Y".
+               88  GL-DEPT-NOT-FOUND       VALUE "N".
+           01 GL-DEDUCTION-TOTAL       PIC 9(08)V99 USAGE COMP VALUE 0.
        PROCEDURE DIVISION.
        BEGIN.
            PERFORM INITIALIZE-PROGRAM.
@@ -59,18 +272,472 @@
            STOP RUN.
        INITIALIZE-PROGRAM.
            OPEN INPUT TIMECARDS.
+           OPEN INPUT EMPLOYEE-MASTER.
+           OPEN INPUT DEDUCTIONS.
+           PERFORM LOAD-WITHHOLDING-TABLE.
+           PERFORM LOAD-STATE-TAX-TABLE.
+           PERFORM READ-CHECKPOINT.
+           PERFORM OPEN-OUTPUT-FILES.
+           PERFORM SKIP-TO-RESTART-POINT.
+      * On a rerun, pick up a prior checkpoint left by a batch that
+      * didn't finish; otherwise this is a normal run from record 1.
+      * A restart also restores the running ACH/register/GL totals as
+      * of that checkpoint, since this run's own accumulators start
+      * out empty but the control trailers they feed have to cover
+      * the employees the prior, interrupted run already paid.
+       READ-CHECKPOINT.
+           SET NORMAL-MODE TO TRUE
+           MOVE 0 TO RESTART-POINT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-FILE-STATUS = "00" AND CKPT-RUN-INCOMPLETE THEN
+                   MOVE CKPT-LAST-LINE-NUMBER TO RESTART-POINT
+                   SET RESTART-MODE TO TRUE
+                   PERFORM RESTORE-CHECKPOINT-TOTALS
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           .
+      * Restore the accumulators a checkpoint saved back into the
+      * live working-storage totals WRITE-ACH-ENTRY, WRITE-REGISTER-
+      * LINE, and ACCUMULATE-GL-TOTALS keep adding to as this run
+      * processes the records after the restart point.
+       RESTORE-CHECKPOINT-TOTALS.
+           MOVE CKPT-ACH-ENTRY-COUNT    TO ACH-ENTRY-COUNT
+           MOVE CKPT-ACH-ENTRY-HASH     TO ACH-ENTRY-HASH
+           MOVE CKPT-ACH-TOTAL-CREDIT   TO ACH-TOTAL-CREDIT
+           MOVE CKPT-ACH-TRACE-SEQUENCE TO ACH-TRACE-SEQUENCE
+           MOVE CKPT-REG-EMPLOYEE-COUNT  TO REG-EMPLOYEE-COUNT
+           MOVE CKPT-REG-GROSS-TOTAL     TO REG-GROSS-TOTAL
+           MOVE CKPT-REG-FED-TAX-TOTAL   TO REG-FED-TAX-TOTAL
+           MOVE CKPT-REG-STATE-TAX-TOTAL TO REG-STATE-TAX-TOTAL
+           MOVE CKPT-REG-FICA-TAX-TOTAL  TO REG-FICA-TAX-TOTAL
+           MOVE CKPT-REG-NET-PAY-TOTAL   TO REG-NET-PAY-TOTAL
+           MOVE CKPT-GL-DEDUCTION-TOTAL  TO GL-DEDUCTION-TOTAL
+           MOVE CKPT-GL-DEPT-COUNT       TO GL-DEPT-COUNT
+           PERFORM RESTORE-CKPT-GL-DEPT-ENTRY
+               VARYING GL-DEPT-IDX FROM 1 BY 1
+               UNTIL GL-DEPT-IDX > GL-DEPT-COUNT
+           .
+       RESTORE-CKPT-GL-DEPT-ENTRY.
+           MOVE CKPT-GL-DEPT-CODE(GL-DEPT-IDX)
+               TO GL-DEPT-CODE(GL-DEPT-IDX)
+           MOVE CKPT-GL-DEPT-GROSS-TOTAL(GL-DEPT-IDX)
+               TO GL-DEPT-GROSS-TOTAL(GL-DEPT-IDX)
+           .
+      * A normal run opens the bank file, exception report, register,
+      * and GL extract fresh and writes each one's file/column header
+      * once.  A restart reopens the same four files for EXTEND
+      * instead: a prior, interrupted run already wrote entries for
+      * every employee paid before the restart point, and truncating
+      * the files now (OPEN OUTPUT) would throw those entries away
+      * along with whatever the checkpoint was supposed to save. The
+      * header records stay out of a restarted run because they
+      * already sit at the top of each file from the original run.
+       OPEN-OUTPUT-FILES.
+           IF RESTART-MODE THEN
+               OPEN EXTEND ACH-FILE
+               OPEN EXTEND EXCEPTION-REPORT
+               OPEN EXTEND PAYROLL-REGISTER
+               OPEN EXTEND GL-EXTRACT
+           ELSE
+               OPEN OUTPUT ACH-FILE
+               OPEN OUTPUT EXCEPTION-REPORT
+               OPEN OUTPUT PAYROLL-REGISTER
+               OPEN OUTPUT GL-EXTRACT
+               MOVE "EMP ID   EMPLOYEE NAME              EXCEPTION"
+                   TO EXCEPTION-REPORT-LINE
+               WRITE EXCEPTION-REPORT-LINE
+               MOVE
+                   "EMP ID EMPLOYEE NAME             GROSS PAY  FED TAX"
+                   & " STATE TAX FICA TAX   NET PAY"
+                   TO REGISTER-REPORT-LINE
+               WRITE REGISTER-REPORT-LINE
+               PERFORM WRITE-ACH-FILE-HEADER
+               PERFORM WRITE-ACH-BATCH-HEADER
+           END-IF
+           .
+      * Read and discard timecards already processed by a prior run
+      * so PROCESS-LINE's loop resumes right after the last checkpoint
+      * instead of re-cutting checks that already printed.
+       SKIP-TO-RESTART-POINT.
+           IF RESTART-MODE THEN
+               PERFORM READ-NEXT-TIMECARD
+                   WITH TEST BEFORE
+                   UNTIL LINE-NUMBER >= RESTART-POINT OR EOF
+           END-IF
+           .
+      * Load the weekly Circular-E style brackets for each filing
+      * status.  Maintained here rather than read from a file since
+      * the IRS only republishes these once a year.
+       LOAD-WITHHOLDING-TABLE.
+           MOVE 87.50 TO WH-ALLOWANCE-AMOUNT
+           MOVE "S" TO WH-FILING-STATUS(1)
+           MOVE 0      TO WH-THRESHOLD(1,1)
+           MOVE 0      TO WH-BASE-TAX(1,1)
+           MOVE .000   TO WH-MARGINAL-RATE(1,1)
+           MOVE 150    TO WH-THRESHOLD(1,2)
+           MOVE 0      TO WH-BASE-TAX(1,2)
+           MOVE .100   TO WH-MARGINAL-RATE(1,2)
+           MOVE 500    TO WH-THRESHOLD(1,3)
+           MOVE 35.00  TO WH-BASE-TAX(1,3)
+           MOVE .120   TO WH-MARGINAL-RATE(1,3)
+           MOVE 1000   TO WH-THRESHOLD(1,4)
+           MOVE 95.00  TO WH-BASE-TAX(1,4)
+           MOVE .220   TO WH-MARGINAL-RATE(1,4)
+           MOVE 2000   TO WH-THRESHOLD(1,5)
+           MOVE 315.00 TO WH-BASE-TAX(1,5)
+           MOVE .240   TO WH-MARGINAL-RATE(1,5)
+           MOVE "H" TO WH-FILING-STATUS(2)
+           MOVE 0      TO WH-THRESHOLD(2,1)
+           MOVE 0      TO WH-BASE-TAX(2,1)
+           MOVE .000   TO WH-MARGINAL-RATE(2,1)
+           MOVE 200    TO WH-THRESHOLD(2,2)
+           MOVE 0      TO WH-BASE-TAX(2,2)
+           MOVE .100   TO WH-MARGINAL-RATE(2,2)
+           MOVE 700    TO WH-THRESHOLD(2,3)
+           MOVE 50.00  TO WH-BASE-TAX(2,3)
+           MOVE .120   TO WH-MARGINAL-RATE(2,3)
+           MOVE 1400   TO WH-THRESHOLD(2,4)
+           MOVE 134.00 TO WH-BASE-TAX(2,4)
+           MOVE .220   TO WH-MARGINAL-RATE(2,4)
+           MOVE 2800   TO WH-THRESHOLD(2,5)
+           MOVE 442.00 TO WH-BASE-TAX(2,5)
+           MOVE .240   TO WH-MARGINAL-RATE(2,5)
+           MOVE "M" TO WH-FILING-STATUS(3)
+           MOVE 0      TO WH-THRESHOLD(3,1)
+           MOVE 0      TO WH-BASE-TAX(3,1)
+           MOVE .000   TO WH-MARGINAL-RATE(3,1)
+           MOVE 300    TO WH-THRESHOLD(3,2)
+           MOVE 0      TO WH-BASE-TAX(3,2)
+           MOVE .100   TO WH-MARGINAL-RATE(3,2)
+           MOVE 1000   TO WH-THRESHOLD(3,3)
+           MOVE 70.00  TO WH-BASE-TAX(3,3)
+           MOVE .120   TO WH-MARGINAL-RATE(3,3)
+           MOVE 2000   TO WH-THRESHOLD(3,4)
+           MOVE 190.00 TO WH-BASE-TAX(3,4)
+           MOVE .220   TO WH-MARGINAL-RATE(3,4)
+           MOVE 4000   TO WH-THRESHOLD(3,5)
+           MOVE 630.00 TO WH-BASE-TAX(3,5)
+           MOVE .240   TO WH-MARGINAL-RATE(3,5)
+           .
+      * Load the flat per-state withholding rate table.  States with
+      * no income tax (TX, FL, WA, ...) are left out and fall back to
+      * a zero rate in COMPUTE-STATE-TAX.
+       LOAD-STATE-TAX-TABLE.
+           MOVE 10 TO ST-ENTRY-COUNT
+           MOVE "CA" TO ST-STATE-CODE(1)
+           MOVE .093  TO ST-TAX-RATE(1)
+           MOVE "NY" TO ST-STATE-CODE(2)
+           MOVE .069  TO ST-TAX-RATE(2)
+           MOVE "PA" TO ST-STATE-CODE(3)
+           MOVE .031  TO ST-TAX-RATE(3)
+           MOVE "IL" TO ST-STATE-CODE(4)
+           MOVE .050  TO ST-TAX-RATE(4)
+           MOVE "OH" TO ST-STATE-CODE(5)
+           MOVE .040  TO ST-TAX-RATE(5)
+           MOVE "GA" TO ST-STATE-CODE(6)
+           MOVE .058  TO ST-TAX-RATE(6)
+           MOVE "NC" TO ST-STATE-CODE(7)
+           MOVE .050  TO ST-TAX-RATE(7)
+           MOVE "TX" TO ST-STATE-CODE(8)
+           MOVE .000  TO ST-TAX-RATE(8)
+           MOVE "FL" TO ST-STATE-CODE(9)
+           MOVE .000  TO ST-TAX-RATE(9)
+           MOVE "WA" TO ST-STATE-CODE(10)
+           MOVE .000  TO ST-TAX-RATE(10)
+           .
+      * One file header record opens the ACH batch file.
+       WRITE-ACH-FILE-HEADER.
+           MOVE SPACES TO NACHA-FILE-HEADER
+           MOVE "1" TO NFH-RECORD-TYPE
+           MOVE "01" TO NFH-PRIORITY-CODE
+           MOVE " 099999999" TO NFH-IMMED-DEST
+           MOVE " 188888888" TO NFH-IMMED-ORIGIN
+           MOVE "A" TO NFH-FILE-ID-MODIFIER
+           MOVE "094" TO NFH-RECORD-SIZE
+           MOVE "10" TO NFH-BLOCKING-FACTOR
+           MOVE "1" TO NFH-FORMAT-CODE
+           MOVE "RECEIVING BANK" TO NFH-IMMED-DEST-NAME
+           MOVE "OUR COMPANY" TO NFH-IMMED-ORIGIN-NAME
+           MOVE NACHA-FILE-HEADER TO ACH-OUTPUT-RECORD
+           WRITE ACH-OUTPUT-RECORD
+           .
+      * One batch header opens the single PPD payroll batch; this
+      * shop only ever runs one pay period's credits per batch file.
+       WRITE-ACH-BATCH-HEADER.
+           MOVE SPACES TO NACHA-BATCH-HEADER
+           MOVE "5" TO NBH-RECORD-TYPE
+           MOVE "200" TO NBH-SERVICE-CLASS-CODE
+           MOVE "OUR COMPANY" TO NBH-COMPANY-NAME
+           MOVE "188888888" TO NBH-COMPANY-ID
+           MOVE "PPD" TO NBH-STD-ENTRY-CLASS
+           MOVE "PAYROLL" TO NBH-COMPANY-ENTRY-DESC
+           MOVE "1" TO NBH-ORIGINATOR-STAT-CD
+           MOVE ACH-ORIGIN-DFI-ID TO NBH-ORIGINATING-DFI-ID
+           MOVE 1 TO NBH-BATCH-NUMBER
+           MOVE NACHA-BATCH-HEADER TO ACH-OUTPUT-RECORD
+           WRITE ACH-OUTPUT-RECORD
+           .
+      * One entry detail per employee carries PRT-NET-PAY to the
+      * employee's account instead of a paper check.
+       WRITE-ACH-ENTRY.
+           ADD 1 TO ACH-ENTRY-COUNT
+           ADD 1 TO ACH-TRACE-SEQUENCE
+           MOVE SPACES TO NACHA-ENTRY-DETAIL
+           MOVE "6" TO NED-RECORD-TYPE
+           IF EM-SAVINGS THEN
+               MOVE "32" TO NED-TRANSACTION-CODE
+           ELSE
+               MOVE "22" TO NED-TRANSACTION-CODE
+           END-IF
+           MOVE EM-ROUTING-NUMBER(1:8) TO NED-RECEIVING-DFI-ID
+           MOVE EM-ROUTING-NUMBER(9:1) TO NED-CHECK-DIGIT
+           MOVE EM-ACCOUNT-NUMBER TO NED-DFI-ACCOUNT-NUMBER
+           MOVE NET-PAY TO NED-AMOUNT
+           MOVE EM-EMPLOYEE-ID TO NED-INDIVIDUAL-ID
+           MOVE EMPLOYEE-NAME TO NED-INDIVIDUAL-NAME
+           MOVE "0" TO NED-ADDENDA-RECORD-IND
+           MOVE ACH-ORIGIN-DFI-ID TO NED-TRACE-DFI
+           MOVE ACH-TRACE-SEQUENCE TO NED-TRACE-SEQUENCE
+           DIVIDE EM-ROUTING-NUMBER BY 10 GIVING ACH-ENTRY-DFI-NUM
+           ADD ACH-ENTRY-DFI-NUM TO ACH-ENTRY-HASH
+           ADD NET-PAY TO ACH-TOTAL-CREDIT
+           MOVE NACHA-ENTRY-DETAIL TO ACH-OUTPUT-RECORD
+           WRITE ACH-OUTPUT-RECORD
+           .
+      * Batch/file control trailers carry the entry count, hash, and
+      * credit total the bank uses to prove the batch wasn't altered
+      * or dropped an entry in transit.
+       WRITE-ACH-BATCH-CONTROL.
+           MOVE SPACES TO NACHA-BATCH-CONTROL
+           MOVE "8" TO NBC-RECORD-TYPE
+           MOVE "200" TO NBC-SERVICE-CLASS-CODE
+           MOVE ACH-ENTRY-COUNT TO NBC-ENTRY-ADDENDA-COUNT
+           MOVE ACH-ENTRY-HASH TO NBC-ENTRY-HASH
+           MOVE 0 TO NBC-TOTAL-DEBIT-AMOUNT
+           MOVE ACH-TOTAL-CREDIT TO NBC-TOTAL-CREDIT-AMOUNT
+           MOVE "188888888" TO NBC-COMPANY-ID
+           MOVE ACH-ORIGIN-DFI-ID TO NBC-ORIGINATING-DFI-ID
+           MOVE 1 TO NBC-BATCH-NUMBER
+           MOVE NACHA-BATCH-CONTROL TO ACH-OUTPUT-RECORD
+           WRITE ACH-OUTPUT-RECORD
+           .
+       WRITE-ACH-FILE-CONTROL.
+           MOVE SPACES TO NACHA-FILE-CONTROL
+           MOVE "9" TO NFC-RECORD-TYPE
+           MOVE 1 TO NFC-BATCH-COUNT
+           COMPUTE NFC-BLOCK-COUNT =
+               (ACH-ENTRY-COUNT + 4 + 9) / 10
+           MOVE ACH-ENTRY-COUNT TO NFC-ENTRY-ADDENDA-COUNT
+           MOVE ACH-ENTRY-HASH TO NFC-ENTRY-HASH
+           MOVE 0 TO NFC-TOTAL-DEBIT-AMOUNT
+           MOVE ACH-TOTAL-CREDIT TO NFC-TOTAL-CREDIT-AMOUNT
+           MOVE NACHA-FILE-CONTROL TO ACH-OUTPUT-RECORD
+           WRITE ACH-OUTPUT-RECORD
+           PERFORM WRITE-ACH-BLOCK-PADDING
+           .
+      * NFC-BLOCK-COUNT above claims the file is padded out to a full
+      * multiple of the 10-record blocking factor -- write the filler
+      * records that makes that true, or the bank's intake will reject
+      * the file for a block count that doesn't match its record count.
+       WRITE-ACH-BLOCK-PADDING.
+           COMPUTE ACH-PAD-COUNT =
+               (NFC-BLOCK-COUNT * 10) - (ACH-ENTRY-COUNT + 4)
+           PERFORM WRITE-ACH-PAD-RECORD
+               VARYING ACH-PAD-IDX FROM 1 BY 1
+               UNTIL ACH-PAD-IDX > ACH-PAD-COUNT
+           .
+       WRITE-ACH-PAD-RECORD.
+           MOVE ALL "9" TO ACH-OUTPUT-RECORD
+           WRITE ACH-OUTPUT-RECORD
+           .
+      * The master is looked up before the timecard is validated so
+      * VALIDATE-TIMECARD knows, the same way LOOKUP-EMPLOYEE-MASTER
+      * does, whether this is a salaried employee before it judges
+      * whether the timecard's PAY-RATE makes sense.
        PROCESS-LINE.
-           READ TIMECARDS INTO TIMECARD
-               AT END MOVE "T" TO END-FILE.
+           PERFORM READ-NEXT-TIMECARD.
            IF NOT EOF THEN
-               PERFORM COMPUTE-GROSS-PAY
-               PERFORM COMPUTE-FED-TAX
-               PERFORM COMPUTE-STATE-TAX
-               PERFORM COMPUTE-FICA
-               PERFORM COMPUTE-NET-PAY
-               PERFORM PRINT-CHECK
+               PERFORM LOOKUP-EMPLOYEE-MASTER
+               PERFORM VALIDATE-TIMECARD
+               IF TIMECARD-IS-VALID THEN
+                   IF EMPLOYEE-FOUND AND PAY-RATE-OK THEN
+                       PERFORM COMPUTE-GROSS-PAY
+                       PERFORM COMPUTE-DEDUCTIONS
+                       PERFORM COMPUTE-FED-TAX
+                       PERFORM COMPUTE-STATE-TAX
+                       PERFORM COMPUTE-FICA
+                       PERFORM COMPUTE-NET-PAY
+                       PERFORM PRINT-CHECK
+                   ELSE
+                       PERFORM FLAG-EXCEPTION
+                   END-IF
+               ELSE
+                   PERFORM WRITE-EXCEPTION-LINE
+               END-IF
+               PERFORM CHECKPOINT-IF-DUE
             END-IF.
+      * Every TIMECARDS read, whether from the main loop or the
+      * restart skip-forward, goes through here so LINE-NUMBER stays
+      * in lock-step with the file position for checkpointing.
+       READ-NEXT-TIMECARD.
+           READ TIMECARDS INTO TIMECARD
+               AT END MOVE "T" TO END-FILE
+           END-READ
+           IF NOT EOF THEN
+               ADD 1 TO LINE-NUMBER
+           END-IF
+           .
+      * Drop a checkpoint every CHECKPOINT-INTERVAL timecards so a
+      * mid-batch failure only costs the records since the last one.
+       CHECKPOINT-IF-DUE.
+           DIVIDE LINE-NUMBER BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+           IF CKPT-REMAINDER = 0 THEN
+               PERFORM WRITE-CHECKPOINT
+           END-IF
+           .
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM SAVE-CHECKPOINT-TOTALS
+           SET CKPT-RUN-INCOMPLETE TO TRUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
+      * Copy the running ACH/register/GL accumulators into the
+      * checkpoint record -- see RESTORE-CHECKPOINT-TOTALS, which
+      * reads them back on a restart.
+       SAVE-CHECKPOINT-TOTALS.
+           MOVE LINE-NUMBER TO CKPT-LAST-LINE-NUMBER
+           MOVE EMP-ID      TO CKPT-LAST-EMPLOYEE-ID
+           MOVE ACH-ENTRY-COUNT    TO CKPT-ACH-ENTRY-COUNT
+           MOVE ACH-ENTRY-HASH     TO CKPT-ACH-ENTRY-HASH
+           MOVE ACH-TOTAL-CREDIT   TO CKPT-ACH-TOTAL-CREDIT
+           MOVE ACH-TRACE-SEQUENCE TO CKPT-ACH-TRACE-SEQUENCE
+           MOVE REG-EMPLOYEE-COUNT  TO CKPT-REG-EMPLOYEE-COUNT
+           MOVE REG-GROSS-TOTAL     TO CKPT-REG-GROSS-TOTAL
+           MOVE REG-FED-TAX-TOTAL   TO CKPT-REG-FED-TAX-TOTAL
+           MOVE REG-STATE-TAX-TOTAL TO CKPT-REG-STATE-TAX-TOTAL
+           MOVE REG-FICA-TAX-TOTAL  TO CKPT-REG-FICA-TAX-TOTAL
+           MOVE REG-NET-PAY-TOTAL   TO CKPT-REG-NET-PAY-TOTAL
+           MOVE GL-DEDUCTION-TOTAL  TO CKPT-GL-DEDUCTION-TOTAL
+           MOVE GL-DEPT-COUNT       TO CKPT-GL-DEPT-COUNT
+           PERFORM SAVE-CKPT-GL-DEPT-ENTRY
+               VARYING GL-DEPT-IDX FROM 1 BY 1
+               UNTIL GL-DEPT-IDX > GL-DEPT-COUNT
+           .
+       SAVE-CKPT-GL-DEPT-ENTRY.
+           MOVE GL-DEPT-CODE(GL-DEPT-IDX)
+               TO CKPT-GL-DEPT-CODE(GL-DEPT-IDX)
+           MOVE GL-DEPT-GROSS-TOTAL(GL-DEPT-IDX)
+               TO CKPT-GL-DEPT-GROSS-TOTAL(GL-DEPT-IDX)
+           .
+      * Sanity-check the timecard before it ever reaches payroll --
+      * hours must be a plausible number for one pay period, the rate
+      * must be a real rate (unless the employee is salaried, who has
+      * no hourly rate for the timecard to carry), and somebody has to
+      * have keyed a name.  Relies on LOOKUP-EMPLOYEE-MASTER having
+      * already run this TIMECARDS record so EMPLOYEE-FOUND/
+      * EM-SALARIED-EMPLOYEE are current.
+       VALIDATE-TIMECARD.
+           SET TIMECARD-IS-VALID TO TRUE
+           MOVE SPACES TO EXCEPTION-REASON
+           IF EMPLOYEE-NAME = SPACES THEN
+               SET TIMECARD-IS-INVALID TO TRUE
+               MOVE "EMPLOYEE NAME IS BLANK" TO EXCEPTION-REASON
+           ELSE
+               IF HOURS-WORKED < 0 OR HOURS-WORKED > 168 THEN
+                   SET TIMECARD-IS-INVALID TO TRUE
+                   MOVE "HOURS WORKED OUT OF RANGE 0-168"
+                       TO EXCEPTION-REASON
+               ELSE
+                   IF PAY-RATE NOT > 0
+                       AND NOT (EMPLOYEE-FOUND AND EM-SALARIED-EMPLOYEE)
+                       SET TIMECARD-IS-INVALID TO TRUE
+                       MOVE "PAY RATE MUST BE GREATER THAN ZERO"
+                           TO EXCEPTION-REASON
+                   END-IF
+               END-IF
+           END-IF
+           .
+      * Look up the timecard's EMP-ID on EMPLOYEE-MASTER and compare
+      * PAY-RATE on the timecard against the employee's authorized
+      * rate.  A timecard for an unknown employee, or one keyed with a
+      * rate that does not match the master, is kept out of payroll.
+       LOOKUP-EMPLOYEE-MASTER.
+           MOVE EMP-ID TO EM-EMPLOYEE-ID
+           READ EMPLOYEE-MASTER
+               INVALID KEY SET EMPLOYEE-NOT-FOUND TO TRUE
+           END-READ
+           IF EM-FILE-STATUS = "00" THEN
+               SET EMPLOYEE-FOUND TO TRUE
+      * salaried employees are paid their period salary, not an
+      * hourly rate, so the timecard's PAY-RATE has nothing to be
+      * cross-checked against.
+               IF EM-SALARIED-EMPLOYEE THEN
+                   SET PAY-RATE-OK TO TRUE
+               ELSE
+                   IF PAY-RATE = EM-AUTH-PAY-RATE THEN
+                       SET PAY-RATE-OK TO TRUE
+                   ELSE
+                       SET PAY-RATE-MISMATCH TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               SET EMPLOYEE-NOT-FOUND TO TRUE
+               SET PAY-RATE-MISMATCH TO TRUE
+           END-IF
+           .
+      * A known employee paid a rate the master doesn't authorize, or
+      * an EMP-ID that isn't on the master at all, is an exception.
+       FLAG-EXCEPTION.
+           IF EMPLOYEE-NOT-FOUND THEN
+               MOVE "EMPLOYEE NOT ON EMPLOYEE MASTER FILE"
+                   TO EXCEPTION-REASON
+           ELSE
+               MOVE "TIMECARD PAY RATE DOES NOT MATCH MASTER"
+                   TO EXCEPTION-REASON
+           END-IF
+           PERFORM WRITE-EXCEPTION-LINE
+           .
+      * Common routine for both validation failures and master
+      * lookup/pay-rate mismatches -- prints to the exception report
+      * instead of letting the timecard anywhere near payroll.
+       WRITE-EXCEPTION-LINE.
+           ADD 1 TO EXCEPTION-COUNT
+           MOVE EMP-ID        TO EXL-EMP-ID
+           MOVE EMPLOYEE-NAME TO EXL-EMP-NAME
+           MOVE EXCEPTION-REASON TO EXL-REASON
+           WRITE EXCEPTION-REPORT-LINE
+           DISPLAY "EXCEPTION - EMP ID " EMP-ID " - " EXCEPTION-REASON
+           .
+      * Salaried employees are paid a fixed period salary with no
+      * overtime; every hourly employee goes through the regular
+      * time-and-a-half calculation regardless of EM-EXEMPT-FLAG --
+      * FLSA overtime exemption runs with the salaried pay basis
+      * itself, not as a separate flag on hourly pay.
        COMPUTE-GROSS-PAY.
+           IF EM-SALARIED-EMPLOYEE THEN
+               PERFORM COMPUTE-SALARY-PAY
+           ELSE
+               PERFORM COMPUTE-HOURLY-PAY
+           END-IF
+           .
+      * Pay frequency (weekly/biweekly/semimonthly/monthly) is carried
+      * on the master for reference; EM-PERIOD-SALARY is already the
+      * amount due for one pay period, so it is paid as-is.
+       COMPUTE-SALARY-PAY.
+           MOVE EM-PERIOD-SALARY TO GROSS-PAY
+           MOVE EM-PERIOD-SALARY TO REGULAR-PAY
+           MOVE 0 TO REGULAR-HOURS
+           MOVE 0 TO OVERTIME-HOURS
+           MOVE 0 TO OVERTIME-PAY
+           .
+       COMPUTE-HOURLY-PAY.
            IF HOURS-WORKED > 40 THEN
                MULTIPLY PAY-RATE BY 1.5 GIVING OVERTIME-RATE
                MOVE 40 TO REGULAR-HOURS
@@ -81,22 +748,147 @@
                ADD REGULAR-PAY TO OVERTIME-PAY GIVING GROSS-PAY
            ELSE
                MULTIPLY HOURS-WORKED BY PAY-RATE GIVING GROSS-PAY
+               MOVE HOURS-WORKED TO REGULAR-HOURS
+               MOVE GROSS-PAY TO REGULAR-PAY
+               MOVE 0 TO OVERTIME-HOURS
+               MOVE 0 TO OVERTIME-PAY
+           END-IF
+           .
+      * Gather this employee's DEDUCTIONS detail (401k, insurance,
+      * garnishments) and split it into the pre-tax total that comes
+      * out of wages before FED-TAX/STATE-TAX/FICA-TAX are figured,
+      * and the post-tax total that comes out of NET-PAY afterward.
+       COMPUTE-DEDUCTIONS.
+           MOVE 0 TO PRE-TAX-DEDUCTION-TOTAL
+           MOVE 0 TO POST-TAX-DEDUCTION-TOTAL
+           MOVE 0 TO DED-LINE-COUNT
+           MOVE EMP-ID TO DED-EMPLOYEE-ID
+           START DEDUCTIONS KEY IS = DED-EMPLOYEE-ID
+               INVALID KEY SET DED-NO-MORE-FOR-EMPLOYEE TO TRUE
+               NOT INVALID KEY SET DED-MORE-FOR-EMPLOYEE TO TRUE
+           END-START
+           PERFORM ACCUMULATE-DEDUCTION
+               WITH TEST BEFORE UNTIL DED-NO-MORE-FOR-EMPLOYEE
+      * pre-tax deductions (a flat-dollar 401k or insurance amount)
+      * can exceed GROSS-PAY for a low-hours period -- compute into a
+      * signed working copy first and floor at zero instead of letting
+      * an unsigned PIC 9 TAXABLE-GROSS-PAY wrap to the magnitude of
+      * the shortfall, which would otherwise get taxed as if it were
+      * real income.
+           SUBTRACT PRE-TAX-DEDUCTION-TOTAL FROM GROSS-PAY
+               GIVING TAXABLE-GROSS-PAY-SIGNED
+           IF TAXABLE-GROSS-PAY-SIGNED < 0 THEN
+               MOVE 0 TO TAXABLE-GROSS-PAY
+           ELSE
+               MOVE TAXABLE-GROSS-PAY-SIGNED TO TAXABLE-GROSS-PAY
+           END-IF
+           .
+       ACCUMULATE-DEDUCTION.
+           READ DEDUCTIONS NEXT RECORD
+               AT END SET DED-NO-MORE-FOR-EMPLOYEE TO TRUE
+           END-READ
+           IF DED-MORE-FOR-EMPLOYEE THEN
+               IF DED-EMPLOYEE-ID NOT = EMP-ID THEN
+                   SET DED-NO-MORE-FOR-EMPLOYEE TO TRUE
+               ELSE
+                   PERFORM APPLY-DEDUCTION-AMOUNT
+               END-IF
            END-IF
            .
+       APPLY-DEDUCTION-AMOUNT.
+           IF DED-PERCENT-AMOUNT THEN
+               COMPUTE DED-THIS-AMOUNT ROUNDED = GROSS-PAY * DED-AMOUNT
+           ELSE
+               MOVE DED-AMOUNT TO DED-THIS-AMOUNT
+           END-IF
+           IF DED-PRE-TAX THEN
+               ADD DED-THIS-AMOUNT TO PRE-TAX-DEDUCTION-TOTAL
+           ELSE
+               ADD DED-THIS-AMOUNT TO POST-TAX-DEDUCTION-TOTAL
+           END-IF
+           IF DED-LINE-COUNT < 5 THEN
+               ADD 1 TO DED-LINE-COUNT
+               MOVE DED-CODE           TO DED-LN-CODE(DED-LINE-COUNT)
+               MOVE DED-DESCRIPTION    TO DED-LN-DESC(DED-LINE-COUNT)
+               MOVE DED-PRE-POST-FLAG  TO DED-LN-FLAG(DED-LINE-COUNT)
+               MOVE DED-THIS-AMOUNT    TO DED-LN-AMOUNT(DED-LINE-COUNT)
+           END-IF
+           .
+      * Walk the WITHHOLDING-TABLE for this employee's filing status:
+      * subtract the per-allowance exemption from taxable wages, find
+      * the highest bracket the result falls in, and add the marginal
+      * rate on the excess to that bracket's base tax.
        COMPUTE-FED-TAX.
-           MULTIPLY GROSS-PAY BY FED-TAX-RATE GIVING FED-TAX
+           COMPUTE WH-TAXABLE-WAGES =
+               TAXABLE-GROSS-PAY - (EM-ALLOWANCES * WH-ALLOWANCE-AMOUNT)
+           IF WH-TAXABLE-WAGES < 0 THEN
+               MOVE 0 TO WH-TAXABLE-WAGES
+           END-IF
+           SET WH-STATUS-IDX TO 1
+           SEARCH WH-STATUS-ENTRY
+               AT END SET WH-STATUS-IDX TO 1
+               WHEN WH-FILING-STATUS(WH-STATUS-IDX) = EM-FILING-STATUS
+                   CONTINUE
+           END-SEARCH
+           SET WH-BRACKET-IDX TO 5
+           SET WH-BRACKET-NOT-FOUND TO TRUE
+           PERFORM FIND-FED-TAX-BRACKET
+               WITH TEST BEFORE
+               UNTIL WH-BRACKET-FOUND OR WH-BRACKET-IDX < 1
+           COMPUTE FED-TAX ROUNDED =
+               WH-BASE-TAX(WH-STATUS-IDX, WH-BRACKET-IDX) +
+               ((WH-TAXABLE-WAGES -
+                   WH-THRESHOLD(WH-STATUS-IDX, WH-BRACKET-IDX))
+                   * WH-MARGINAL-RATE(WH-STATUS-IDX, WH-BRACKET-IDX))
            .
+      * Bracket N applies once taxable wages reach its threshold;
+      * search from the top bracket down for the first one that fits.
+       FIND-FED-TAX-BRACKET.
+           IF WH-TAXABLE-WAGES >=
+               WH-THRESHOLD(WH-STATUS-IDX, WH-BRACKET-IDX)
+               SET WH-BRACKET-FOUND TO TRUE
+           ELSE
+               SET WH-BRACKET-IDX DOWN BY 1
+           END-IF
+           .
+      * Look up the employee's resident state in STATE-TAX-TABLE; a
+      * state that doesn't appear in the table (no income tax, or one
+      * not yet set up) withholds at a zero rate rather than erroring.
        COMPUTE-STATE-TAX.
-      * Compute lets us use a more familiar syntax
-           COMPUTE STATE-TAX = GROSS-PAY * STATE-TAX-RATE
+           SET ST-IDX TO 1
+           SET ST-RATE-NOT-FOUND TO TRUE
+           SEARCH ST-ENTRY
+               AT END CONTINUE
+               WHEN ST-STATE-CODE(ST-IDX) = EM-STATE-CODE
+                   SET ST-RATE-FOUND TO TRUE
+           END-SEARCH
+           IF ST-RATE-FOUND THEN
+               COMPUTE STATE-TAX =
+                   TAXABLE-GROSS-PAY * ST-TAX-RATE(ST-IDX)
+           ELSE
+               MOVE 0 TO STATE-TAX
+           END-IF
            .
        COMPUTE-FICA.
-           MULTIPLY GROSS-PAY BY FICA-TAX-RATE GIVING FICA-TAX
+           MULTIPLY TAXABLE-GROSS-PAY BY FICA-TAX-RATE GIVING FICA-TAX
            .
+      * Post-tax deductions (wage garnishments) can legitimately exceed
+      * what's left of a low earner's pay after taxes -- compute into
+      * a signed working copy first and floor at zero instead of
+      * letting an unsigned PIC 9 NET-PAY wrap to the magnitude of the
+      * shortfall, which would otherwise print on the check and get
+      * handed to WRITE-ACH-ENTRY as a real credit amount.
        COMPUTE-NET-PAY.
-           SUBTRACT FED-TAX STATE-TAX FICA-TAX FROM GROSS-PAY
-               GIVING NET-PAY
-           PRINT-CHECK.
+           SUBTRACT FED-TAX STATE-TAX FICA-TAX POST-TAX-DEDUCTION-TOTAL
+               FROM TAXABLE-GROSS-PAY
+               GIVING NET-PAY-SIGNED
+           IF NET-PAY-SIGNED < 0 THEN
+               MOVE 0 TO NET-PAY
+           ELSE
+               MOVE NET-PAY-SIGNED TO NET-PAY
+           END-IF
+           .
+       PRINT-CHECK.
                MOVE EMPLOYEE-NAME  TO PRT-EMPLOYEE-NAME
                MOVE HOURS-WORKED   TO PRT-HOURS-WORKED
                MOVE PAY-RATE       TO PRT-PAY-RATE
@@ -106,6 +898,196 @@
                MOVE FICA-TAX       TO PRT-FICA-TAX
                MOVE NET-PAY        TO PRT-NET-PAY
                DISPLAY PAYCHECK
-            CLEAN-UP.
+               PERFORM PRINT-ONE-DEDUCTION-LINE
+                   VARYING DED-PRINT-IDX FROM 1 BY 1
+                   UNTIL DED-PRINT-IDX > DED-LINE-COUNT
+               PERFORM WRITE-ACH-ENTRY
+               PERFORM WRITE-REGISTER-LINE
+               PERFORM ACCUMULATE-GL-TOTALS
+           .
+      * Itemize one deduction line under the check it belongs to.
+       PRINT-ONE-DEDUCTION-LINE.
+           MOVE DED-LN-CODE(DED-PRINT-IDX)   TO PRT-DED-CODE
+           MOVE DED-LN-DESC(DED-PRINT-IDX)   TO PRT-DED-DESCRIPTION
+           MOVE DED-LN-AMOUNT(DED-PRINT-IDX) TO PRT-DED-AMOUNT
+           IF DED-LN-FLAG(DED-PRINT-IDX) = "P" THEN
+               MOVE "PRE-TAX " TO PRT-DED-TYPE
+           ELSE
+               MOVE "POST-TAX" TO PRT-DED-TYPE
+           END-IF
+           DISPLAY PAYCHECK-DEDUCTION-LINE
+           .
+      * Carry this paycheck's figures onto the payroll register and
+      * into the running control totals printed at the end of the run.
+       WRITE-REGISTER-LINE.
+           ADD 1         TO REG-EMPLOYEE-COUNT
+           ADD GROSS-PAY TO REG-GROSS-TOTAL
+           ADD FED-TAX   TO REG-FED-TAX-TOTAL
+           ADD STATE-TAX TO REG-STATE-TAX-TOTAL
+           ADD FICA-TAX  TO REG-FICA-TAX-TOTAL
+           ADD NET-PAY   TO REG-NET-PAY-TOTAL
+           MOVE EMP-ID        TO RD-EMP-ID
+           MOVE EMPLOYEE-NAME TO RD-EMP-NAME
+           MOVE GROSS-PAY     TO RD-GROSS-PAY
+           MOVE FED-TAX       TO RD-FED-TAX
+           MOVE STATE-TAX     TO RD-STATE-TAX
+           MOVE FICA-TAX      TO RD-FICA-TAX
+           MOVE NET-PAY       TO RD-NET-PAY
+           MOVE REGISTER-DETAIL-LINE TO REGISTER-REPORT-LINE
+           WRITE REGISTER-REPORT-LINE
+           .
+      * Control totals tie the register back to the bank file and the
+      * general ledger -- the employee count should match ACH-ENTRY-
+      * COUNT and RT-NET-PAY-TOTAL should match ACH-TOTAL-CREDIT.
+       WRITE-REGISTER-TOTALS.
+           MOVE REG-EMPLOYEE-COUNT  TO RT-EMPLOYEE-COUNT
+           MOVE REG-GROSS-TOTAL     TO RT-GROSS-TOTAL
+           MOVE REG-FED-TAX-TOTAL   TO RT-FED-TAX-TOTAL
+           MOVE REG-STATE-TAX-TOTAL TO RT-STATE-TAX-TOTAL
+           MOVE REG-FICA-TAX-TOTAL  TO RT-FICA-TAX-TOTAL
+           MOVE REG-NET-PAY-TOTAL   TO RT-NET-PAY-TOTAL
+           MOVE REGISTER-TOTALS-LINE TO REGISTER-REPORT-LINE
+           WRITE REGISTER-REPORT-LINE
+           .
+      * Add this paycheck's wage expense to its department's running
+      * total, and its deductions to the deductions-payable total, for
+      * the general ledger extract written at the end of the run. If
+      * the department table is full, GL-DEPT-IDX is not a usable
+      * subscript (see ADD-GL-DEPT-ENTRY) so the wage-expense add is
+      * skipped rather than corrupting whatever follows the table --
+      * the employee's pay, taxes, and deductions are still covered by
+      * the ACH entry and register line already written for them.
+       ACCUMULATE-GL-TOTALS.
+           PERFORM FIND-GL-DEPT-ENTRY
+           IF GL-DEPT-FOUND THEN
+               ADD GROSS-PAY TO GL-DEPT-GROSS-TOTAL(GL-DEPT-IDX)
+           END-IF
+           ADD PRE-TAX-DEDUCTION-TOTAL  TO GL-DEDUCTION-TOTAL
+           ADD POST-TAX-DEDUCTION-TOTAL TO GL-DEDUCTION-TOTAL
+           .
+      * Walk the department table for EM-DEPARTMENT; add a new entry
+      * the first time a department is seen.  GL-DEPT-COUNT is small
+      * (one entry per department, not per employee) so a manual walk
+      * is plenty fast without needing SEARCH ALL/a sorted key.
+       FIND-GL-DEPT-ENTRY.
+           SET GL-DEPT-NOT-FOUND TO TRUE
+           SET GL-DEPT-IDX TO 1
+           PERFORM TEST-GL-DEPT-ENTRY
+               WITH TEST BEFORE
+               UNTIL GL-DEPT-FOUND OR GL-DEPT-IDX > GL-DEPT-COUNT
+           IF GL-DEPT-NOT-FOUND THEN
+               PERFORM ADD-GL-DEPT-ENTRY
+           END-IF
+           .
+       TEST-GL-DEPT-ENTRY.
+           IF GL-DEPT-CODE(GL-DEPT-IDX) = EM-DEPARTMENT THEN
+               SET GL-DEPT-FOUND TO TRUE
+           ELSE
+               SET GL-DEPT-IDX UP BY 1
+           END-IF
+           .
+      * The table only ever holds as many entries as there are
+      * distinct departments, so 20 should never fill up in practice;
+      * if a 21st department does show up, leave the table alone
+      * (GL-DEPT-NOT-FOUND stays set, same as APPLY-DEDUCTION-AMOUNT's
+      * DED-LINE-COUNT guard does for an overflowing deduction table)
+      * instead of indexing past GL-DEPT-ENTRY OCCURS 20.
+       ADD-GL-DEPT-ENTRY.
+           IF GL-DEPT-COUNT < 20 THEN
+               ADD 1 TO GL-DEPT-COUNT
+               SET GL-DEPT-IDX TO GL-DEPT-COUNT
+               MOVE EM-DEPARTMENT TO GL-DEPT-CODE(GL-DEPT-IDX)
+               MOVE 0 TO GL-DEPT-GROSS-TOTAL(GL-DEPT-IDX)
+               SET GL-DEPT-FOUND TO TRUE
+           ELSE
+               DISPLAY "GL DEPARTMENT TABLE FULL - WAGE EXPENSE FOR "
+                   "DEPARTMENT " EM-DEPARTMENT
+                   " OMITTED FROM GL EXTRACT"
+           END-IF
+           .
+      * One wage-expense debit line per department that had a
+      * paycheck this run.
+       WRITE-GL-DEPT-LINE.
+           MOVE SPACES             TO GL-JOURNAL-LINE
+           MOVE "5000"             TO GL-ACCOUNT-CODE
+           MOVE "WAGE EXPENSE"     TO GL-ACCOUNT-NAME
+           MOVE GL-DEPT-CODE(GL-DEPT-IDX) TO GL-DEPARTMENT
+           MOVE GL-DEPT-GROSS-TOTAL(GL-DEPT-IDX) TO GL-DEBIT-AMOUNT
+           MOVE 0                  TO GL-CREDIT-AMOUNT
+           MOVE GL-JOURNAL-LINE    TO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+           .
+      * Credit cash for net pay, and credit each liability account for
+      * what was withheld from employees but not yet remitted.
+       WRITE-GL-CREDIT-LINES.
+           MOVE SPACES TO GL-JOURNAL-LINE
+           MOVE "1000" TO GL-ACCOUNT-CODE
+           MOVE "CASH" TO GL-ACCOUNT-NAME
+           MOVE 0 TO GL-DEBIT-AMOUNT
+           MOVE REG-NET-PAY-TOTAL TO GL-CREDIT-AMOUNT
+           MOVE GL-JOURNAL-LINE TO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+
+           MOVE SPACES TO GL-JOURNAL-LINE
+           MOVE "2100" TO GL-ACCOUNT-CODE
+           MOVE "FED TAX PAYABLE" TO GL-ACCOUNT-NAME
+           MOVE 0 TO GL-DEBIT-AMOUNT
+           MOVE REG-FED-TAX-TOTAL TO GL-CREDIT-AMOUNT
+           MOVE GL-JOURNAL-LINE TO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+
+           MOVE SPACES TO GL-JOURNAL-LINE
+           MOVE "2200" TO GL-ACCOUNT-CODE
+           MOVE "STATE TAX PAYABLE" TO GL-ACCOUNT-NAME
+           MOVE 0 TO GL-DEBIT-AMOUNT
+           MOVE REG-STATE-TAX-TOTAL TO GL-CREDIT-AMOUNT
+           MOVE GL-JOURNAL-LINE TO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+
+           MOVE SPACES TO GL-JOURNAL-LINE
+           MOVE "2300" TO GL-ACCOUNT-CODE
+           MOVE "FICA TAX PAYABLE" TO GL-ACCOUNT-NAME
+           MOVE 0 TO GL-DEBIT-AMOUNT
+           MOVE REG-FICA-TAX-TOTAL TO GL-CREDIT-AMOUNT
+           MOVE GL-JOURNAL-LINE TO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+
+           MOVE SPACES TO GL-JOURNAL-LINE
+           MOVE "2400" TO GL-ACCOUNT-CODE
+           MOVE "DEDUCTIONS PAYABLE" TO GL-ACCOUNT-NAME
+           MOVE 0 TO GL-DEBIT-AMOUNT
+           MOVE GL-DEDUCTION-TOTAL TO GL-CREDIT-AMOUNT
+           MOVE GL-JOURNAL-LINE TO GL-EXTRACT-LINE
+           WRITE GL-EXTRACT-LINE
+           .
+      * One debit line per department, then the credit lines that
+      * balance the batch.
+       WRITE-GL-EXTRACT.
+           PERFORM WRITE-GL-DEPT-LINE
+               VARYING GL-DEPT-IDX FROM 1 BY 1
+               UNTIL GL-DEPT-IDX > GL-DEPT-COUNT
+           PERFORM WRITE-GL-CREDIT-LINES
+           .
+       CLEAN-UP.
+           PERFORM WRITE-ACH-BATCH-CONTROL.
+           PERFORM WRITE-ACH-FILE-CONTROL.
+           PERFORM WRITE-REGISTER-TOTALS.
+           PERFORM WRITE-GL-EXTRACT.
+           PERFORM WRITE-FINAL-CHECKPOINT.
            CLOSE TIMECARDS.
+           CLOSE EMPLOYEE-MASTER.
+           CLOSE DEDUCTIONS.
+           CLOSE ACH-FILE.
+           CLOSE EXCEPTION-REPORT.
+           CLOSE PAYROLL-REGISTER.
+           CLOSE GL-EXTRACT.
+      * The run made it to CLEAN-UP, so mark the checkpoint complete;
+      * the next run starts fresh instead of restarting mid-batch.
+       WRITE-FINAL-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           PERFORM SAVE-CHECKPOINT-TOTALS
+           SET CKPT-RUN-COMPLETE TO TRUE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           .
         END PROGRAM PAYCHECKS.
