@@ -0,0 +1,18 @@
+      * WHTABLE.CPY
+      * Graduated federal withholding table, modeled on the IRS
+      * Circular E percentage method: a per-allowance exemption
+      * amount, and for each filing status a set of wage brackets
+      * (threshold, base tax already owed at that threshold, and the
+      * marginal rate applied to wages above the threshold).
+      * Values are loaded by LOAD-WITHHOLDING-TABLE at program start
+      * and re-checked/adjusted whenever the IRS publishes new tables.
+       01  WITHHOLDING-TABLE.
+           02  WH-ALLOWANCE-AMOUNT     PIC 9(4)V99.
+           02  WH-STATUS-ENTRY OCCURS 3 TIMES
+                   INDEXED BY WH-STATUS-IDX.
+               03  WH-FILING-STATUS    PIC X(01).
+               03  WH-BRACKET OCCURS 5 TIMES
+                       INDEXED BY WH-BRACKET-IDX.
+                   04  WH-THRESHOLD    PIC 9(6)V99.
+                   04  WH-BASE-TAX     PIC 9(5)V99.
+                   04  WH-MARGINAL-RATE PIC V999.
