@@ -0,0 +1,42 @@
+      * EMPMAST.CPY
+      * Record layout for EMPLOYEE-MASTER, the keyed file of
+      * authorized employee pay data that TIMECARDS gets checked
+      * against.  Shared between PAYCHECKS and anything else that
+      * needs to read the master (GL extract, ACH file, etc).
+      *
+      * EM-EMPLOYEE-TYPE tells PROCESS-LINE which pay path applies --
+      * hourly employees are paid out of EM-AUTH-PAY-RATE with
+      * overtime, salaried/exempt employees are paid their period
+      * salary out of EM-SALARY-INFO with no overtime calculation.
+       01  EMPLOYEE-MASTER-RECORD.
+           02  EM-EMPLOYEE-ID          PIC X(05).
+           02  EM-EMPLOYEE-NAME.
+               03  EM-FIRSTNAME        PIC X(10).
+               03  EM-SURNAME          PIC X(15).
+           02  EM-AUTH-PAY-RATE        PIC 99.
+           02  EM-DEPARTMENT           PIC X(04).
+           02  EM-STATE-CODE           PIC X(02).
+           02  EM-EMPLOYEE-TYPE        PIC X(01).
+               88  EM-HOURLY-EMPLOYEE      VALUE "H".
+               88  EM-SALARIED-EMPLOYEE    VALUE "S".
+           02  EM-EXEMPT-FLAG          PIC X(01).
+               88  EM-EXEMPT               VALUE "Y".
+               88  EM-NON-EXEMPT           VALUE "N".
+           02  EM-FILING-STATUS        PIC X(01).
+               88  EM-FILING-SINGLE        VALUE "S".
+               88  EM-FILING-MARRIED       VALUE "M".
+               88  EM-FILING-HD-HOUSEHOLD  VALUE "H".
+           02  EM-ALLOWANCES           PIC 9(02).
+           02  EM-SALARY-INFO.
+               03  EM-PAY-FREQUENCY    PIC X(01).
+                   88  EM-WEEKLY           VALUE "W".
+                   88  EM-BIWEEKLY         VALUE "B".
+                   88  EM-SEMIMONTHLY      VALUE "S".
+                   88  EM-MONTHLY          VALUE "M".
+               03  EM-PERIOD-SALARY    PIC 9(6)V99.
+           02  EM-DIRECT-DEPOSIT.
+               03  EM-ROUTING-NUMBER   PIC 9(09).
+               03  EM-ACCOUNT-NUMBER   PIC X(17).
+               03  EM-ACCOUNT-TYPE     PIC X(01).
+                   88  EM-CHECKING         VALUE "C".
+                   88  EM-SAVINGS          VALUE "S".
