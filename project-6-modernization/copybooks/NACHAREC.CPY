@@ -0,0 +1,74 @@
+      * NACHAREC.CPY
+      * Fixed-width 94-character NACHA ACH record layouts used to
+      * build the direct-deposit batch file: file header, batch
+      * header, one entry detail per employee, batch control, and
+      * file control.  Standard NACHA record/field positions; this
+      * shop only ever originates PPD credit batches so addenda
+      * records and debit entries are not modeled.
+       01  NACHA-FILE-HEADER.
+           02  NFH-RECORD-TYPE          PIC X(01) VALUE "1".
+           02  NFH-PRIORITY-CODE        PIC X(02) VALUE "01".
+           02  NFH-IMMED-DEST           PIC X(10).
+           02  NFH-IMMED-ORIGIN         PIC X(10).
+           02  NFH-FILE-CREATION-DATE   PIC X(06).
+           02  NFH-FILE-CREATION-TIME   PIC X(04).
+           02  NFH-FILE-ID-MODIFIER     PIC X(01) VALUE "A".
+           02  NFH-RECORD-SIZE          PIC X(03) VALUE "094".
+           02  NFH-BLOCKING-FACTOR      PIC X(02) VALUE "10".
+           02  NFH-FORMAT-CODE          PIC X(01) VALUE "1".
+           02  NFH-IMMED-DEST-NAME      PIC X(23).
+           02  NFH-IMMED-ORIGIN-NAME    PIC X(23).
+           02  NFH-REFERENCE-CODE       PIC X(08).
+
+       01  NACHA-BATCH-HEADER.
+           02  NBH-RECORD-TYPE          PIC X(01) VALUE "5".
+           02  NBH-SERVICE-CLASS-CODE   PIC X(03) VALUE "200".
+           02  NBH-COMPANY-NAME         PIC X(16).
+           02  NBH-COMPANY-DISC-DATA    PIC X(20).
+           02  NBH-COMPANY-ID           PIC X(10).
+           02  NBH-STD-ENTRY-CLASS      PIC X(03) VALUE "PPD".
+           02  NBH-COMPANY-ENTRY-DESC   PIC X(10) VALUE "PAYROLL".
+           02  NBH-COMPANY-DESC-DATE    PIC X(06).
+           02  NBH-EFFECTIVE-ENTRY-DATE PIC X(06).
+           02  NBH-SETTLEMENT-DATE      PIC X(03).
+           02  NBH-ORIGINATOR-STAT-CD   PIC X(01) VALUE "1".
+           02  NBH-ORIGINATING-DFI-ID   PIC X(08).
+           02  NBH-BATCH-NUMBER         PIC 9(07).
+
+       01  NACHA-ENTRY-DETAIL.
+           02  NED-RECORD-TYPE          PIC X(01) VALUE "6".
+           02  NED-TRANSACTION-CODE    PIC X(02).
+           02  NED-RECEIVING-DFI-ID     PIC X(08).
+           02  NED-CHECK-DIGIT          PIC X(01).
+           02  NED-DFI-ACCOUNT-NUMBER   PIC X(17).
+           02  NED-AMOUNT               PIC 9(08)V99.
+           02  NED-INDIVIDUAL-ID        PIC X(15).
+           02  NED-INDIVIDUAL-NAME      PIC X(22).
+           02  NED-DISCRETIONARY-DATA   PIC X(02).
+           02  NED-ADDENDA-RECORD-IND   PIC X(01) VALUE "0".
+           02  NED-TRACE-NUMBER.
+               03  NED-TRACE-DFI        PIC X(08).
+               03  NED-TRACE-SEQUENCE   PIC 9(07).
+
+       01  NACHA-BATCH-CONTROL.
+           02  NBC-RECORD-TYPE          PIC X(01) VALUE "8".
+           02  NBC-SERVICE-CLASS-CODE   PIC X(03) VALUE "200".
+           02  NBC-ENTRY-ADDENDA-COUNT  PIC 9(06).
+           02  NBC-ENTRY-HASH           PIC 9(10).
+           02  NBC-TOTAL-DEBIT-AMOUNT   PIC 9(10)V99.
+           02  NBC-TOTAL-CREDIT-AMOUNT  PIC 9(10)V99.
+           02  NBC-COMPANY-ID           PIC X(10).
+           02  NBC-MESSAGE-AUTH-CODE    PIC X(19).
+           02  FILLER                   PIC X(06).
+           02  NBC-ORIGINATING-DFI-ID   PIC X(08).
+           02  NBC-BATCH-NUMBER         PIC 9(07).
+
+       01  NACHA-FILE-CONTROL.
+           02  NFC-RECORD-TYPE          PIC X(01) VALUE "9".
+           02  NFC-BATCH-COUNT          PIC 9(06).
+           02  NFC-BLOCK-COUNT          PIC 9(06).
+           02  NFC-ENTRY-ADDENDA-COUNT  PIC 9(08).
+           02  NFC-ENTRY-HASH           PIC 9(10).
+           02  NFC-TOTAL-DEBIT-AMOUNT   PIC 9(10)V99.
+           02  NFC-TOTAL-CREDIT-AMOUNT  PIC 9(10)V99.
+           02  FILLER                   PIC X(39).
