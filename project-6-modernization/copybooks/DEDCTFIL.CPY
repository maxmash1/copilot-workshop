@@ -0,0 +1,17 @@
+      * DEDCTFIL.CPY
+      * Record layout for DEDUCTIONS, the keyed detail file of
+      * per-employee 401(k)/insurance/garnishment style deductions.
+      * Multiple deduction records can exist per employee, so the
+      * file is keyed on DED-EMPLOYEE-ID WITH DUPLICATES and read with
+      * START/READ NEXT for the current employee's detail.
+       01  DEDUCTION-RECORD.
+           02  DED-EMPLOYEE-ID         PIC X(05).
+           02  DED-CODE                PIC X(04).
+           02  DED-DESCRIPTION         PIC X(15).
+           02  DED-PRE-POST-FLAG       PIC X(01).
+               88  DED-PRE-TAX             VALUE "P".
+               88  DED-POST-TAX            VALUE "T".
+           02  DED-AMOUNT-TYPE         PIC X(01).
+               88  DED-FLAT-AMOUNT         VALUE "A".
+               88  DED-PERCENT-AMOUNT      VALUE "%".
+           02  DED-AMOUNT              PIC 9(4)V99.
