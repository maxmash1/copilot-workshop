@@ -0,0 +1,33 @@
+      * CHKPTREC.CPY
+      * Single-record checkpoint written every N timecards so a
+      * mid-batch abend only costs the records since the last
+      * checkpoint, not the whole day's run.  CKPT-RUN-COMPLETE-FLAG
+      * of "Y" means the run that wrote it finished clean, so the
+      * next run starts over at line 1 instead of restarting.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-LAST-LINE-NUMBER   PIC 9(08).
+           02  CKPT-LAST-EMPLOYEE-ID   PIC X(05).
+           02  CKPT-RUN-COMPLETE-FLAG  PIC X(01).
+               88  CKPT-RUN-COMPLETE       VALUE "Y".
+               88  CKPT-RUN-INCOMPLETE     VALUE "N".
+      * running ACH/register/GL totals as of the last checkpoint --
+      * restored into PAYCHECKS' own accumulators on restart so the
+      * batch/file control trailers, register control totals, and GL
+      * extract written at the end of a restarted run cover every
+      * employee paid this pay period, not just the ones paid since
+      * the restart point.
+           02  CKPT-ACH-ENTRY-COUNT     PIC 9(06).
+           02  CKPT-ACH-ENTRY-HASH      PIC 9(10).
+           02  CKPT-ACH-TOTAL-CREDIT    PIC 9(12)V99.
+           02  CKPT-ACH-TRACE-SEQUENCE  PIC 9(07).
+           02  CKPT-REG-EMPLOYEE-COUNT  PIC 9(06).
+           02  CKPT-REG-GROSS-TOTAL     PIC 9(08)V99.
+           02  CKPT-REG-FED-TAX-TOTAL   PIC 9(08)V99.
+           02  CKPT-REG-STATE-TAX-TOTAL PIC 9(08)V99.
+           02  CKPT-REG-FICA-TAX-TOTAL  PIC 9(08)V99.
+           02  CKPT-REG-NET-PAY-TOTAL   PIC 9(09)V99.
+           02  CKPT-GL-DEDUCTION-TOTAL  PIC 9(08)V99.
+           02  CKPT-GL-DEPT-COUNT       PIC 9(02).
+           02  CKPT-GL-DEPT-ENTRY OCCURS 20 TIMES.
+               03  CKPT-GL-DEPT-CODE          PIC X(04).
+               03  CKPT-GL-DEPT-GROSS-TOTAL   PIC 9(08)V99.
