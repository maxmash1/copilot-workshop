@@ -0,0 +1,12 @@
+      * STTABLE.CPY
+      * State income tax table -- one flat withholding rate per state,
+      * keyed by the two-letter EM-STATE-CODE already carried on
+      * EMPLOYEE-MASTER.  Loaded at program start by
+      * LOAD-STATE-TAX-TABLE; states with no income tax are simply
+      * left out of the table and default to a zero rate.
+       01  STATE-TAX-TABLE.
+           02  ST-ENTRY OCCURS 10 TIMES
+                   INDEXED BY ST-IDX.
+               03  ST-STATE-CODE       PIC X(02).
+               03  ST-TAX-RATE         PIC V999.
+       01  ST-ENTRY-COUNT              PIC 9(02) USAGE COMP.
